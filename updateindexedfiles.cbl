@@ -0,0 +1,237 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROGIDMODIF01.
+000300*------------------------------------------------
+000400* Vendor record update/correction.
+000500* Reads a vendor by NUMERO-PROVEEDOR, displays the
+000600* current values, lets the operator selectively
+000700* overwrite any field, and REWRITEs the record.
+000800*------------------------------------------------
+000900 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001200 
+001300     SELECT ARCHIVO-PROVEEDOR
+001400         ASSIGN TO "vendor-file"
+001500         ORGANIZATION IS INDEXED
+001600         RECORD KEY IS NUMERO-PROVEEDOR
+001700         ACCESS MODE IS DYNAMIC.
+001800 
+001900     SELECT ARCHIVO-AUDITORIA
+002000         ASSIGN TO "vendor-audit-log"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200 
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 
+002600 FD ARCHIVO-PROVEEDOR
+002700         LABEL RECORDS ARE STANDARD.
+002800     COPY VENDREC.
+002900 
+003000 FD ARCHIVO-AUDITORIA
+003100         LABEL RECORDS ARE STANDARD.
+003200     COPY VENDAUD.
+003300 
+003400 WORKING-STORAGE SECTION.
+003500 
+003600 01  WS-NUMERO-BUSCADO PIC 9(5) VALUE ZEROES.
+003700 01  CAMPO-NUMERO-PROVEEDOR PIC X(5).
+003800
+003900 01  WS-CONTINUAR PIC X VALUE "S".
+004000     88 CONTINUAR-MODIFICANDO VALUE "S".
+004100
+004200 01  WS-CAMPO-VALIDO PIC X VALUE "N".
+004300     88 CAMPO-ES-VALIDO VALUE "S".
+004400 
+004500 01  WS-CAMPO-RESPUESTA PIC X(30).
+004600 01  WS-CONTADOR-DIGITOS PIC 9(2) VALUE ZEROES.
+004700 01  WS-OPERADOR-ID PIC X(8) VALUE SPACES.
+004800 
+004900 01  WS-FECHA-HORA-SISTEMA.
+005000     05 WS-CDT-FECHA PIC 9(8).
+005100     05 WS-CDT-HORA PIC 9(6).
+005200     05 WS-CDT-RESTO PIC X(7).
+005300 
+005400 PROCEDURE DIVISION.
+005500 PROGRAMA-INICIO.
+005600     OPEN I-O ARCHIVO-PROVEEDOR.
+005700     PERFORM INGRESAR-OPERADOR-ID.
+005800     PERFORM MODIFICAR-PROVEEDORES
+005900         UNTIL WS-NUMERO-BUSCADO = ZEROES.
+006000     CLOSE ARCHIVO-PROVEEDOR.
+006100 
+006200 PROGRAMA-TERMINADO.
+006300     STOP RUN.
+006400 
+006500 INGRESAR-OPERADOR-ID.
+006600     DISPLAY "ENTER OPERATOR ID".
+006700     ACCEPT WS-OPERADOR-ID.
+006800     PERFORM INGRESAR-NUMERO-BUSCADO.
+006900 
+007000 INGRESAR-NUMERO-BUSCADO.
+007100     MOVE "N" TO WS-CAMPO-VALIDO.
+007200     PERFORM UNTIL CAMPO-ES-VALIDO
+007300         DISPLAY "ENTER VENDOR NUMBER TO MODIFY (1-99999)"
+007400         DISPLAY "ENTER 0 TO STOP"
+007500         ACCEPT CAMPO-NUMERO-PROVEEDOR
+007600         IF FUNCTION TRIM(CAMPO-NUMERO-PROVEEDOR) IS NUMERIC
+007700             MOVE CAMPO-NUMERO-PROVEEDOR TO WS-NUMERO-BUSCADO
+007800             MOVE "S" TO WS-CAMPO-VALIDO
+007900         ELSE
+008000             DISPLAY "INVALID VENDOR NUMBER - NUMERIC ONLY"
+008100         END-IF
+008200     END-PERFORM.
+008300 
+008400 MODIFICAR-PROVEEDORES.
+008500     MOVE WS-NUMERO-BUSCADO TO NUMERO-PROVEEDOR.
+008600     READ ARCHIVO-PROVEEDOR
+008700         KEY IS NUMERO-PROVEEDOR
+008800         INVALID KEY
+008900             DISPLAY "VENDOR NUMBER NOT FOUND ON FILE"
+009000         NOT INVALID KEY
+009100             PERFORM MOSTRAR-REGISTRO-PROVEEDOR
+009200             PERFORM MODIFICAR-CAMPOS-PROVEEDOR
+009300             PERFORM REESCRIBIR-REGISTRO-PROVEEDOR
+009400     END-READ.
+009500     PERFORM INGRESAR-NUMERO-BUSCADO.
+009600 
+009700 MOSTRAR-REGISTRO-PROVEEDOR.
+009800     DISPLAY "----- CURRENT VENDOR RECORD -----".
+009900     DISPLAY "NAME.......: " NOMBRE-PROVEEDOR.
+010000     DISPLAY "ADDRESS-1..: " DIRECCION-PROVEEDOR-1.
+010100     DISPLAY "ADDRESS-2..: " DIRECCION-PROVEEDOR-2.
+010200     DISPLAY "CITY.......: " CIUDAD-PROVEEDOR.
+010300     DISPLAY "STATE......: " ESTADO-PROVEEDOR.
+010400     DISPLAY "ZIP........: " CODIGO-POSTAL-PROVEEDOR.
+010500     DISPLAY "CONTACT....: " CONTACTO-PROVEEDOR.
+010600     DISPLAY "PHONE......: " TELEFONO-PROVEEDOR.
+010700     DISPLAY "STATUS.....: " SITUACION-PROVEEDOR.
+010800     DISPLAY "----------------------------------".
+010900 
+011000 MODIFICAR-CAMPOS-PROVEEDOR.
+011100     PERFORM MODIFICAR-NOMBRE-PROVEEDOR.
+011200     PERFORM MODIFICAR-DIRECCION-PROVEEDOR-1.
+011300     PERFORM MODIFICAR-DIRECCION-PROVEEDOR-2.
+011400     PERFORM MODIFICAR-CIUDAD-PROVEEDOR.
+011500     PERFORM MODIFICAR-ESTADO-PROVEEDOR.
+011600     PERFORM MODIFICAR-CODIGO-POSTAL-PROVEEDOR.
+011700     PERFORM MODIFICAR-CONTACTO-PROVEEDOR.
+011800     PERFORM MODIFICAR-TELEFONO-PROVEEDOR.
+011900 
+012000 MODIFICAR-NOMBRE-PROVEEDOR.
+012100     DISPLAY "NEW NAME (ENTER TO KEEP CURRENT):".
+012200     ACCEPT WS-CAMPO-RESPUESTA.
+012300     IF WS-CAMPO-RESPUESTA NOT = SPACES
+012400         MOVE WS-CAMPO-RESPUESTA TO NOMBRE-PROVEEDOR
+012500     END-IF.
+012600 
+012700 MODIFICAR-DIRECCION-PROVEEDOR-1.
+012800     DISPLAY "NEW ADDRESS-1 (ENTER TO KEEP CURRENT):".
+012900     ACCEPT WS-CAMPO-RESPUESTA.
+013000     IF WS-CAMPO-RESPUESTA NOT = SPACES
+013100         MOVE WS-CAMPO-RESPUESTA TO DIRECCION-PROVEEDOR-1
+013200     END-IF.
+013300 
+013400 MODIFICAR-DIRECCION-PROVEEDOR-2.
+013500     DISPLAY "NEW ADDRESS-2 (ENTER TO KEEP CURRENT):".
+013600     ACCEPT WS-CAMPO-RESPUESTA.
+013700     IF WS-CAMPO-RESPUESTA NOT = SPACES
+013800         MOVE WS-CAMPO-RESPUESTA TO DIRECCION-PROVEEDOR-2
+013900     END-IF.
+014000 
+014100 MODIFICAR-CIUDAD-PROVEEDOR.
+014200     DISPLAY "NEW CITY (ENTER TO KEEP CURRENT):".
+014300     ACCEPT WS-CAMPO-RESPUESTA.
+014400     IF WS-CAMPO-RESPUESTA NOT = SPACES
+014500         MOVE WS-CAMPO-RESPUESTA TO CIUDAD-PROVEEDOR
+014600     END-IF.
+014700 
+014800 MODIFICAR-ESTADO-PROVEEDOR.
+014900     DISPLAY "NEW STATE, 2 LETTERS (ENTER TO KEEP):".
+015000     ACCEPT WS-CAMPO-RESPUESTA.
+015100     IF WS-CAMPO-RESPUESTA NOT = SPACES
+015200         IF WS-CAMPO-RESPUESTA(1:2) IS ALPHABETIC
+015300            AND WS-CAMPO-RESPUESTA(1:1) NOT = SPACE
+015400            AND WS-CAMPO-RESPUESTA(2:1) NOT = SPACE
+015500             MOVE WS-CAMPO-RESPUESTA(1:2) TO ESTADO-PROVEEDOR
+015600         ELSE
+015700             DISPLAY "INVALID STATE - KEEPING CURRENT VALUE"
+015800         END-IF
+015900     END-IF.
+016000 
+016100 MODIFICAR-CODIGO-POSTAL-PROVEEDOR.
+016200     DISPLAY "NEW ZIP (ENTER TO KEEP CURRENT):".
+016300     ACCEPT WS-CAMPO-RESPUESTA.
+016400     IF WS-CAMPO-RESPUESTA NOT = SPACES
+016500         PERFORM VALIDAR-CODIGO-POSTAL-RESPUESTA
+016600         IF CAMPO-ES-VALIDO
+016700             MOVE WS-CAMPO-RESPUESTA(1:10)
+016800                 TO CODIGO-POSTAL-PROVEEDOR
+016900         ELSE
+017000             DISPLAY "INVALID ZIP - KEEPING CURRENT VALUE"
+017100         END-IF
+017200     END-IF.
+017300
+017400 VALIDAR-CODIGO-POSTAL-RESPUESTA.
+017500     MOVE "N" TO WS-CAMPO-VALIDO.
+017600     IF WS-CAMPO-RESPUESTA(1:5) IS NUMERIC
+017700         IF WS-CAMPO-RESPUESTA(6:5) = SPACES
+017800             MOVE "S" TO WS-CAMPO-VALIDO
+017900         ELSE
+018000             IF WS-CAMPO-RESPUESTA(6:1) = "-"
+018100                AND WS-CAMPO-RESPUESTA(7:4) IS NUMERIC
+018200                 MOVE "S" TO WS-CAMPO-VALIDO
+018300             END-IF
+018400         END-IF
+018500     END-IF.
+018600 
+018700 MODIFICAR-CONTACTO-PROVEEDOR.
+018800     DISPLAY "NEW CONTACT (ENTER TO KEEP CURRENT):".
+018900     ACCEPT WS-CAMPO-RESPUESTA.
+019000     IF WS-CAMPO-RESPUESTA NOT = SPACES
+019100         MOVE WS-CAMPO-RESPUESTA TO CONTACTO-PROVEEDOR
+019200     END-IF.
+019300 
+019400 MODIFICAR-TELEFONO-PROVEEDOR.
+019500     DISPLAY "NEW PHONE (ENTER TO KEEP CURRENT):".
+019600     ACCEPT WS-CAMPO-RESPUESTA.
+019700     IF WS-CAMPO-RESPUESTA NOT = SPACES
+019800         PERFORM VALIDAR-TELEFONO-RESPUESTA
+019900         IF CAMPO-ES-VALIDO
+020000             MOVE WS-CAMPO-RESPUESTA TO TELEFONO-PROVEEDOR
+020100         ELSE
+020200             DISPLAY "INVALID PHONE - NEED 10 DIGITS"
+020300                 " - KEEPING CURRENT VALUE"
+020400         END-IF
+020500     END-IF.
+020600
+020700 VALIDAR-TELEFONO-RESPUESTA.
+020800     MOVE ZEROES TO WS-CONTADOR-DIGITOS.
+020900     INSPECT WS-CAMPO-RESPUESTA TALLYING
+021000         WS-CONTADOR-DIGITOS
+021100         FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+021200         ALL "5" ALL "6" ALL "7" ALL "8" ALL "9".
+021300     IF WS-CONTADOR-DIGITOS = 10
+021400         MOVE "S" TO WS-CAMPO-VALIDO
+021500     ELSE
+021600         MOVE "N" TO WS-CAMPO-VALIDO
+021700     END-IF.
+021800 
+021900 REESCRIBIR-REGISTRO-PROVEEDOR.
+022000     MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SISTEMA.
+022100     MOVE WS-CDT-FECHA TO FECHA-ULTIMO-CAMBIO-PROVEEDOR.
+022200     REWRITE REGISTRO-PROVEEDOR
+022300         INVALID KEY
+022400             DISPLAY "ERROR REWRITING VENDOR RECORD"
+022500         NOT INVALID KEY
+022600             PERFORM ESCRIBIR-AUDITORIA
+022700     END-REWRITE.
+022800 
+022900 ESCRIBIR-AUDITORIA.
+023000     MOVE NUMERO-PROVEEDOR TO AUD-NUMERO-PROVEEDOR.
+023100     MOVE WS-OPERADOR-ID TO AUD-OPERADOR-ID.
+023200     MOVE WS-CDT-FECHA TO AUD-FECHA.
+023300     MOVE WS-CDT-HORA TO AUD-HORA.
+023400     MOVE "MODIFICACION" TO AUD-ACCION.
+023500     OPEN EXTEND ARCHIVO-AUDITORIA.
+023600     WRITE REGISTRO-AUDITORIA.
+023700     CLOSE ARCHIVO-AUDITORIA.
