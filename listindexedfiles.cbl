@@ -0,0 +1,129 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROGIDLISTA01.
+000300*------------------------------------------------
+000400* Vendor directory report - reads ARCHIVO-PROVEEDOR
+000500* sequentially by NUMERO-PROVEEDOR and prints a
+000600* paginated vendor directory with a final count.
+000700*------------------------------------------------
+000800 ENVIRONMENT DIVISION.
+000900 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001100 
+001200     SELECT ARCHIVO-PROVEEDOR
+001300         ASSIGN TO "vendor-file"
+001400         ORGANIZATION IS INDEXED
+001500         RECORD KEY IS NUMERO-PROVEEDOR
+001600         ACCESS MODE IS SEQUENTIAL.
+001700 
+001800     SELECT REPORTE-PROVEEDORES
+001900         ASSIGN TO "vendor-directory-report"
+002000         ORGANIZATION IS LINE SEQUENTIAL.
+002100 
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 
+002500 FD ARCHIVO-PROVEEDOR
+002600         LABEL RECORDS ARE STANDARD.
+002700     COPY VENDREC.
+002800 
+002900 FD REPORTE-PROVEEDORES
+003000         LABEL RECORDS ARE STANDARD.
+003100 01  LINEA-REPORTE PIC X(80).
+003200 
+003300 WORKING-STORAGE SECTION.
+003400 
+003500 01  WS-EOF-PROVEEDOR PIC X VALUE "N".
+003600     88 EOF-PROVEEDOR VALUE "S".
+003700 
+003800 01  WS-CONTADOR-LINEAS PIC 9(2) VALUE ZEROES.
+003900 01  WS-CONTADOR-PAGINAS PIC 9(4) VALUE ZEROES.
+004000 01  WS-TOTAL-PROVEEDORES PIC 9(5) VALUE ZEROES.
+004100 01  WS-LINEAS-POR-PAGINA PIC 9(2) VALUE 20.
+004200
+004300 01  LINEA-ENCABEZADO-1.
+004400     05 FILLER PIC X(10) VALUE "VENDOR DIR".
+004500     05 FILLER PIC X(20) VALUE "ECTORY REPORT".
+004600     05 FILLER PIC X(10) VALUE SPACES.
+004700     05 FILLER PIC X(6) VALUE "PAGE: ".
+004800     05 ENC1-PAGINA PIC ZZZ9.
+004900 
+005000 01  LINEA-ENCABEZADO-2.
+005100     05 FILLER PIC X(8) VALUE "VENDOR #".
+005200     05 FILLER PIC X(2) VALUE SPACES.
+005300     05 FILLER PIC X(30) VALUE "NAME".
+005400     05 FILLER PIC X(20) VALUE "CITY".
+005500     05 FILLER PIC X(15) VALUE "PHONE".
+005600     05 FILLER PIC X(3) VALUE "ST".
+005700 
+005800 01  LINEA-DETALLE.
+005900     05 DET-NUMERO PIC ZZZZ9.
+006000     05 FILLER PIC X(3) VALUE SPACES.
+006100     05 DET-NOMBRE PIC X(30).
+006200     05 DET-CIUDAD PIC X(20).
+006300     05 DET-TELEFONO PIC X(15).
+006400     05 DET-ESTADO PIC X(2).
+006500 
+006600 01  LINEA-TOTAL.
+006700     05 FILLER PIC X(16) VALUE "TOTAL VENDORS: ".
+006800     05 TOT-CONTADOR PIC ZZZZ9.
+006900 
+007000 PROCEDURE DIVISION.
+007100 PROGRAMA-INICIO.
+007200     OPEN INPUT ARCHIVO-PROVEEDOR.
+007300     OPEN OUTPUT REPORTE-PROVEEDORES.
+007400     PERFORM IMPRIMIR-ENCABEZADO.
+007500     PERFORM LEER-PRIMER-PROVEEDOR.
+007600     PERFORM IMPRIMIR-PROVEEDORES
+007700         UNTIL EOF-PROVEEDOR.
+007800     PERFORM IMPRIMIR-TOTAL.
+007900     CLOSE ARCHIVO-PROVEEDOR.
+008000     CLOSE REPORTE-PROVEEDORES.
+008100 
+008200 PROGRAMA-TERMINADO.
+008300     STOP RUN.
+008400 
+008500 LEER-PRIMER-PROVEEDOR.
+008600     MOVE "N" TO WS-EOF-PROVEEDOR.
+008700     PERFORM LEER-SIGUIENTE-PROVEEDOR-ACTIVO.
+008800
+008900 IMPRIMIR-PROVEEDORES.
+009000     PERFORM IMPRIMIR-DETALLE-PROVEEDOR.
+009100     ADD 1 TO WS-TOTAL-PROVEEDORES.
+009200     PERFORM LEER-SIGUIENTE-PROVEEDOR-ACTIVO.
+009300
+009400 LEER-SIGUIENTE-PROVEEDOR-ACTIVO.
+009500*    Deactivated vendors stay on file for historical
+009600*    reporting but do not show up in this directory.
+009700     PERFORM UNTIL EOF-PROVEEDOR OR PROVEEDOR-ACTIVO
+009800         READ ARCHIVO-PROVEEDOR NEXT RECORD
+009900             AT END
+010000                 MOVE "S" TO WS-EOF-PROVEEDOR
+010100         END-READ
+010200     END-PERFORM.
+010300
+010400 IMPRIMIR-DETALLE-PROVEEDOR.
+010500     IF WS-CONTADOR-LINEAS >= WS-LINEAS-POR-PAGINA
+010600         PERFORM IMPRIMIR-ENCABEZADO
+010700     END-IF.
+010800     MOVE NUMERO-PROVEEDOR TO DET-NUMERO.
+010900     MOVE NOMBRE-PROVEEDOR TO DET-NOMBRE.
+011000     MOVE CIUDAD-PROVEEDOR TO DET-CIUDAD.
+011100     MOVE TELEFONO-PROVEEDOR TO DET-TELEFONO.
+011200     MOVE ESTADO-PROVEEDOR TO DET-ESTADO.
+011300     WRITE LINEA-REPORTE FROM LINEA-DETALLE.
+011400     ADD 1 TO WS-CONTADOR-LINEAS.
+011500 
+011600 IMPRIMIR-ENCABEZADO.
+011700     ADD 1 TO WS-CONTADOR-PAGINAS.
+011800     MOVE WS-CONTADOR-PAGINAS TO ENC1-PAGINA.
+011900     IF WS-CONTADOR-PAGINAS > 1
+012000         WRITE LINEA-REPORTE FROM SPACES
+012100     END-IF.
+012200     WRITE LINEA-REPORTE FROM LINEA-ENCABEZADO-1.
+012300     WRITE LINEA-REPORTE FROM LINEA-ENCABEZADO-2.
+012400     MOVE ZEROES TO WS-CONTADOR-LINEAS.
+012500 
+012600 IMPRIMIR-TOTAL.
+012700     WRITE LINEA-REPORTE FROM SPACES.
+012800     MOVE WS-TOTAL-PROVEEDORES TO TOT-CONTADOR.
+012900     WRITE LINEA-REPORTE FROM LINEA-TOTAL.
