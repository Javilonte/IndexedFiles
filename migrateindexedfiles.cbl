@@ -0,0 +1,122 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROGIDMIGRA01.
+000300*------------------------------------------------
+000400* One-time conversion job.
+000500* Reads the vendor master file in its old record
+000600* layout (no status/date fields) and rewrites every
+000700* record in the new extended layout (SITUACION-PROVEEDOR,
+000800* FECHA-ALTA-PROVEEDOR, FECHA-ULTIMO-CAMBIO-PROVEEDOR), without losing any
+000900* existing data. Historical add/change dates are not
+001000* recoverable, so both new date fields are stamped
+001100* with the date this migration runs and SITUACION-PROVEEDOR
+001200* defaults to active.
+001300*
+001400* Run once against the old vendor-file; the operator
+001500* then renames vendor-file-migrated to vendor-file to
+001600* put it into production.
+001700*------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100 
+002200     SELECT ARCHIVO-PROVEEDOR-VIEJO
+002300         ASSIGN TO "vendor-file"
+002400         ORGANIZATION IS INDEXED
+002500         RECORD KEY IS NUMERO-PROVEEDOR-VIEJO
+002600         ACCESS MODE IS SEQUENTIAL.
+002700 
+002800     SELECT ARCHIVO-PROVEEDOR-NUEVO
+002900         ASSIGN TO "vendor-file-migrated"
+003000         ORGANIZATION IS INDEXED
+003100         RECORD KEY IS NUMERO-PROVEEDOR
+003200         ACCESS MODE IS SEQUENTIAL.
+003300 
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 
+003700 FD ARCHIVO-PROVEEDOR-VIEJO
+003800         LABEL RECORDS ARE STANDARD.
+003900 01  REGISTRO-PROVEEDOR-VIEJO.
+004000     05 NUMERO-PROVEEDOR-VIEJO PIC 9(5).
+004100     05 NOMBRE-PROVEEDOR-VIEJO PIC X(30).
+004200     05 DIRECCION-PROVEEDOR-1-VIEJO PIC X(30).
+004300     05 DIRECCION-PROVEEDOR-2-VIEJO PIC X(30).
+004400     05 CIUDAD-PROVEEDOR-VIEJO PIC X(20).
+004500     05 ESTADO-PROVEEDOR-VIEJO PIC X(2).
+004600     05 CODIGO-POSTAL-PROVEEDOR-VIEJO PIC X(10).
+004700     05 CONTACTO-PROVEEDOR-VIEJO PIC X(30).
+004800     05 TELEFONO-PROVEEDOR-VIEJO PIC X(15).
+004900 
+005000 FD ARCHIVO-PROVEEDOR-NUEVO
+005100         LABEL RECORDS ARE STANDARD.
+005200     COPY VENDREC.
+005300 
+005400 WORKING-STORAGE SECTION.
+005500 
+005600 01  WS-EOF-PROVEEDOR PIC X VALUE "N".
+005700     88 EOF-PROVEEDOR VALUE "S".
+005800 
+005900 01  WS-CONTADOR-MIGRADOS PIC 9(5) VALUE ZEROES.
+006000 
+006100 01  WS-FECHA-HORA-SISTEMA.
+006200     05 WS-CDT-FECHA PIC 9(8).
+006300     05 WS-CDT-RESTO PIC X(13).
+006400 
+006500 PROCEDURE DIVISION.
+006600 PROGRAMA-INICIO.
+006700     OPEN INPUT ARCHIVO-PROVEEDOR-VIEJO.
+006800     OPEN OUTPUT ARCHIVO-PROVEEDOR-NUEVO.
+006900     MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SISTEMA.
+007000     PERFORM LEER-PRIMER-PROVEEDOR-VIEJO.
+007100     PERFORM MIGRAR-PROVEEDORES
+007200         UNTIL EOF-PROVEEDOR.
+007300     CLOSE ARCHIVO-PROVEEDOR-VIEJO.
+007400     CLOSE ARCHIVO-PROVEEDOR-NUEVO.
+007500     DISPLAY "MIGRATION COMPLETE - RECORDS CONVERTED: "
+007600         WS-CONTADOR-MIGRADOS.
+007700     DISPLAY "RENAME vendor-file-migrated TO vendor-file".
+007800     DISPLAY "TO PUT THE CONVERTED FILE INTO PRODUCTION.".
+007900 
+008000 PROGRAMA-TERMINADO.
+008100     STOP RUN.
+008200 
+008300 LEER-PRIMER-PROVEEDOR-VIEJO.
+008400     MOVE "N" TO WS-EOF-PROVEEDOR.
+008500     READ ARCHIVO-PROVEEDOR-VIEJO NEXT RECORD
+008600         AT END
+008700             MOVE "S" TO WS-EOF-PROVEEDOR
+008800     END-READ.
+008900 
+009000 MIGRAR-PROVEEDORES.
+009100     PERFORM CONVERTIR-REGISTRO-PROVEEDOR.
+009200     PERFORM ESCRIBIR-REGISTRO-PROVEEDOR-NUEVO.
+009300     READ ARCHIVO-PROVEEDOR-VIEJO NEXT RECORD
+009400         AT END
+009500             MOVE "S" TO WS-EOF-PROVEEDOR
+009600     END-READ.
+009700 
+009800 CONVERTIR-REGISTRO-PROVEEDOR.
+009900     MOVE NUMERO-PROVEEDOR-VIEJO TO NUMERO-PROVEEDOR.
+010000     MOVE NOMBRE-PROVEEDOR-VIEJO TO NOMBRE-PROVEEDOR.
+010100     MOVE DIRECCION-PROVEEDOR-1-VIEJO
+010200         TO DIRECCION-PROVEEDOR-1.
+010300     MOVE DIRECCION-PROVEEDOR-2-VIEJO
+010400         TO DIRECCION-PROVEEDOR-2.
+010500     MOVE CIUDAD-PROVEEDOR-VIEJO TO CIUDAD-PROVEEDOR.
+010600     MOVE ESTADO-PROVEEDOR-VIEJO TO ESTADO-PROVEEDOR.
+010700     MOVE CODIGO-POSTAL-PROVEEDOR-VIEJO
+010800         TO CODIGO-POSTAL-PROVEEDOR.
+010900     MOVE CONTACTO-PROVEEDOR-VIEJO TO CONTACTO-PROVEEDOR.
+011000     MOVE TELEFONO-PROVEEDOR-VIEJO TO TELEFONO-PROVEEDOR.
+011100     MOVE "A" TO SITUACION-PROVEEDOR.
+011200     MOVE WS-CDT-FECHA TO FECHA-ALTA-PROVEEDOR.
+011300     MOVE WS-CDT-FECHA TO FECHA-ULTIMO-CAMBIO-PROVEEDOR.
+011400 
+011500 ESCRIBIR-REGISTRO-PROVEEDOR-NUEVO.
+011600     WRITE REGISTRO-PROVEEDOR
+011700         INVALID KEY
+011800             DISPLAY "ERROR WRITING CONVERTED RECORD: "
+011900                 NUMERO-PROVEEDOR
+012000         NOT INVALID KEY
+012100             ADD 1 TO WS-CONTADOR-MIGRADOS
+012200     END-WRITE.
