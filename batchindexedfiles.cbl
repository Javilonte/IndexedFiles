@@ -0,0 +1,320 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROGIDCARGA01.
+000300*------------------------------------------------
+000400* Batch vendor load.
+000500* Reads a fixed-format transaction file (one record
+000600* per vendor, laid out like REGISTRO-PROVEEDOR) and
+000700* WRITEs each one to ARCHIVO-PROVEEDOR unattended.
+000800* Records that fail - duplicate key, a likely
+000900* duplicate by name/address, or bad field shape -
+001000* are skipped and logged to an exception report
+001100* instead of stopping the run. Successful WRITEs are
+001200* audited the same way interactive entry is.
+001300*------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700
+001800     SELECT ARCHIVO-PROVEEDOR
+001900         ASSIGN TO "vendor-file"
+002000         ORGANIZATION IS INDEXED
+002100         RECORD KEY IS NUMERO-PROVEEDOR
+002200         ACCESS MODE IS DYNAMIC.
+002300
+002400     SELECT ARCHIVO-TRANSACCIONES
+002500         ASSIGN TO "vendor-batch-input"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800     SELECT ARCHIVO-AUDITORIA
+002900         ASSIGN TO "vendor-audit-log"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200     SELECT REPORTE-EXCEPCIONES
+003300         ASSIGN TO "vendor-batch-exceptions"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800
+003900 FD ARCHIVO-PROVEEDOR
+004000         LABEL RECORDS ARE STANDARD.
+004100     COPY VENDREC.
+004200
+004300 FD ARCHIVO-TRANSACCIONES
+004400         LABEL RECORDS ARE STANDARD.
+004500 01  REGISTRO-TRANSACCION.
+004600     05 TRANS-NUMERO-PROVEEDOR PIC 9(5).
+004700     05 TRANS-NOMBRE-PROVEEDOR PIC X(30).
+004800     05 TRANS-DIRECCION-PROVEEDOR-1 PIC X(30).
+004900     05 TRANS-DIRECCION-PROVEEDOR-2 PIC X(30).
+005000     05 TRANS-CIUDAD-PROVEEDOR PIC X(20).
+005100     05 TRANS-ESTADO-PROVEEDOR PIC X(2).
+005200     05 TRANS-CODIGO-POSTAL-PROVEEDOR PIC X(10).
+005300     05 TRANS-CONTACTO-PROVEEDOR PIC X(30).
+005400     05 TRANS-TELEFONO-PROVEEDOR PIC X(15).
+005500
+005600 FD ARCHIVO-AUDITORIA
+005700         LABEL RECORDS ARE STANDARD.
+005800     COPY VENDAUD.
+005900
+006000 FD REPORTE-EXCEPCIONES
+006100         LABEL RECORDS ARE STANDARD.
+006200 01  LINEA-EXCEPCION PIC X(80).
+006300
+006400 WORKING-STORAGE SECTION.
+006500
+006600 01  WS-EOF-TRANSACCIONES PIC X VALUE "N".
+006700     88 EOF-TRANSACCIONES VALUE "S".
+006800
+006900 01  WS-OPERADOR-ID PIC X(8) VALUE SPACES.
+007000
+007100 01  WS-FECHA-HORA-SISTEMA.
+007200     05 WS-CDT-FECHA PIC 9(8).
+007300     05 WS-CDT-HORA PIC 9(6).
+007400     05 WS-CDT-RESTO PIC X(7).
+007500
+007600 01  WS-CONTADOR-LEIDOS PIC 9(5) VALUE ZEROES.
+007700 01  WS-CONTADOR-CARGADOS PIC 9(5) VALUE ZEROES.
+007800 01  WS-CONTADOR-RECHAZADOS PIC 9(5) VALUE ZEROES.
+007900
+008000 01  WS-CAMPO-VALIDO PIC X VALUE "N".
+008100     88 CAMPO-ES-VALIDO VALUE "S".
+008200
+008300 01  WS-MOTIVO-RECHAZO PIC X(40) VALUE SPACES.
+008400 01  WS-CONTADOR-DIGITOS PIC 9(2) VALUE ZEROES.
+008500
+008600 01  WS-DUPLICADO-ENCONTRADO PIC X VALUE "N".
+008700     88 DUPLICADO-ENCONTRADO VALUE "S".
+008800 01  WS-EOF-PROVEEDOR PIC X VALUE "N".
+008900     88 EOF-PROVEEDOR VALUE "S".
+009000 01  WS-NUMERO-CONFLICTO PIC 9(5) VALUE ZEROES.
+009100 01  WS-NOMBRE-NORM PIC X(30).
+009200 01  WS-NOMBRE-NORM-TRANS PIC X(30).
+009300 01  WS-DIR1-NORM PIC X(30).
+009400 01  WS-DIR1-NORM-TRANS PIC X(30).
+009500
+009600 01  LINEA-EXCEPCION-DETALLE.
+009700     05 EXC-NUMERO PIC Z(4)9.
+009800     05 FILLER PIC X(2) VALUE SPACES.
+009900     05 EXC-NOMBRE PIC X(30).
+010000     05 FILLER PIC X(1) VALUE SPACE.
+010100     05 EXC-MOTIVO PIC X(40).
+010200
+010300 01  LINEA-RESUMEN.
+010400     05 FILLER PIC X(18) VALUE "RECORDS READ.....:".
+010500     05 RES-CONTADOR PIC Z(4)9.
+010600
+010700 PROCEDURE DIVISION.
+010800 PROGRAMA-INICIO.
+010900     OPEN I-O ARCHIVO-PROVEEDOR.
+011000     OPEN INPUT ARCHIVO-TRANSACCIONES.
+011100     OPEN OUTPUT REPORTE-EXCEPCIONES.
+011200     PERFORM INGRESAR-OPERADOR-ID.
+011300     PERFORM LEER-PRIMERA-TRANSACCION.
+011400     PERFORM CARGAR-TRANSACCIONES
+011500         UNTIL EOF-TRANSACCIONES.
+011600     PERFORM IMPRIMIR-RESUMEN.
+011700     CLOSE ARCHIVO-PROVEEDOR.
+011800     CLOSE ARCHIVO-TRANSACCIONES.
+011900     CLOSE REPORTE-EXCEPCIONES.
+012000
+012100 PROGRAMA-TERMINADO.
+012200     STOP RUN.
+012300
+012400 INGRESAR-OPERADOR-ID.
+012500     DISPLAY "ENTER OPERATOR ID FOR THIS BATCH LOAD".
+012600     ACCEPT WS-OPERADOR-ID.
+012700
+012800 LEER-PRIMERA-TRANSACCION.
+012900     MOVE "N" TO WS-EOF-TRANSACCIONES.
+013000     READ ARCHIVO-TRANSACCIONES
+013100         AT END
+013200             MOVE "S" TO WS-EOF-TRANSACCIONES
+013300     END-READ.
+013400
+013500 CARGAR-TRANSACCIONES.
+013600     ADD 1 TO WS-CONTADOR-LEIDOS.
+013700     PERFORM VALIDAR-TRANSACCION.
+013800     IF CAMPO-ES-VALIDO
+013900         PERFORM VERIFICAR-DUPLICADO-TRANSACCION
+014000         IF CAMPO-ES-VALIDO
+014100             PERFORM CARGAR-REGISTRO-PROVEEDOR
+014200         END-IF
+014300     END-IF.
+014400     IF NOT CAMPO-ES-VALIDO
+014500         PERFORM REGISTRAR-EXCEPCION
+014600     END-IF.
+014700     READ ARCHIVO-TRANSACCIONES
+014800         AT END
+014900             MOVE "S" TO WS-EOF-TRANSACCIONES
+015000     END-READ.
+015100
+015200 VALIDAR-TRANSACCION.
+015300     MOVE "S" TO WS-CAMPO-VALIDO.
+015400     MOVE SPACES TO WS-MOTIVO-RECHAZO.
+015500     IF TRANS-NUMERO-PROVEEDOR = ZEROES
+015600        OR TRANS-NUMERO-PROVEEDOR IS NOT NUMERIC
+015700         MOVE "N" TO WS-CAMPO-VALIDO
+015800         MOVE "INVALID VENDOR NUMBER" TO WS-MOTIVO-RECHAZO
+015900     END-IF.
+016000     IF CAMPO-ES-VALIDO
+016100         IF TRANS-ESTADO-PROVEEDOR IS NOT ALPHABETIC
+016200            OR TRANS-ESTADO-PROVEEDOR(1:1) = SPACE
+016300            OR TRANS-ESTADO-PROVEEDOR(2:1) = SPACE
+016400             MOVE "N" TO WS-CAMPO-VALIDO
+016500             MOVE "INVALID STATE - MUST BE 2 LETTERS"
+016600                 TO WS-MOTIVO-RECHAZO
+016700         END-IF
+016800     END-IF.
+016900     IF CAMPO-ES-VALIDO
+017000         PERFORM VALIDAR-CODIGO-POSTAL-TRANSACCION
+017100         IF NOT CAMPO-ES-VALIDO
+017200             MOVE "INVALID ZIP CODE" TO WS-MOTIVO-RECHAZO
+017300         END-IF
+017400     END-IF.
+017500     IF CAMPO-ES-VALIDO
+017600         PERFORM VALIDAR-TELEFONO-TRANSACCION
+017700         IF NOT CAMPO-ES-VALIDO
+017800             MOVE "INVALID PHONE - NEED 10 DIGITS"
+017900                 TO WS-MOTIVO-RECHAZO
+018000         END-IF
+018100     END-IF.
+018200
+018300 VALIDAR-CODIGO-POSTAL-TRANSACCION.
+018400     MOVE "N" TO WS-CAMPO-VALIDO.
+018500     IF TRANS-CODIGO-POSTAL-PROVEEDOR(1:5) IS NUMERIC
+018600         IF TRANS-CODIGO-POSTAL-PROVEEDOR(6:5) = SPACES
+018700             MOVE "S" TO WS-CAMPO-VALIDO
+018800         ELSE
+018900             IF TRANS-CODIGO-POSTAL-PROVEEDOR(6:1) = "-"
+019000                AND TRANS-CODIGO-POSTAL-PROVEEDOR(7:4) IS NUMERIC
+019100                 MOVE "S" TO WS-CAMPO-VALIDO
+019200             END-IF
+019300         END-IF
+019400     END-IF.
+019500
+019600 VALIDAR-TELEFONO-TRANSACCION.
+019700     MOVE ZEROES TO WS-CONTADOR-DIGITOS.
+019800     INSPECT TRANS-TELEFONO-PROVEEDOR TALLYING
+019900         WS-CONTADOR-DIGITOS
+020000         FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+020100         ALL "5" ALL "6" ALL "7" ALL "8" ALL "9".
+020200     IF WS-CONTADOR-DIGITOS = 10
+020300         MOVE "S" TO WS-CAMPO-VALIDO
+020400     ELSE
+020500         MOVE "N" TO WS-CAMPO-VALIDO
+020600     END-IF.
+020700
+020800 VERIFICAR-DUPLICADO-TRANSACCION.
+020900     MOVE "S" TO WS-CAMPO-VALIDO.
+021000     MOVE "N" TO WS-DUPLICADO-ENCONTRADO.
+021100     MOVE ZEROES TO WS-NUMERO-CONFLICTO.
+021200     MOVE "N" TO WS-EOF-PROVEEDOR.
+021300     MOVE ZEROES TO NUMERO-PROVEEDOR.
+021400     START ARCHIVO-PROVEEDOR KEY IS NOT LESS NUMERO-PROVEEDOR
+021500         INVALID KEY
+021600             MOVE "S" TO WS-EOF-PROVEEDOR
+021700     END-START.
+021800     PERFORM UNTIL EOF-PROVEEDOR
+021900         READ ARCHIVO-PROVEEDOR NEXT RECORD
+022000             AT END
+022100                 MOVE "S" TO WS-EOF-PROVEEDOR
+022200             NOT AT END
+022300                 PERFORM COMPARAR-REGISTRO-DUPLICADO
+022400                 IF DUPLICADO-ENCONTRADO
+022500                     MOVE NUMERO-PROVEEDOR TO WS-NUMERO-CONFLICTO
+022600                     MOVE "S" TO WS-EOF-PROVEEDOR
+022700                 END-IF
+022800         END-READ
+022900     END-PERFORM.
+023000     IF DUPLICADO-ENCONTRADO
+023100         MOVE "N" TO WS-CAMPO-VALIDO
+023200         MOVE "POSSIBLE DUPLICATE OF VENDOR #"
+023300             TO WS-MOTIVO-RECHAZO
+023400         MOVE WS-NUMERO-CONFLICTO TO WS-MOTIVO-RECHAZO(31:5)
+023500     END-IF.
+023600
+023700 COMPARAR-REGISTRO-DUPLICADO.
+023800     MOVE "N" TO WS-DUPLICADO-ENCONTRADO.
+023900     IF NUMERO-PROVEEDOR NOT = TRANS-NUMERO-PROVEEDOR
+024000         MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(NOMBRE-PROVEEDOR))
+024100             TO WS-NOMBRE-NORM
+024200         MOVE FUNCTION UPPER-CASE(
+024300             FUNCTION TRIM(TRANS-NOMBRE-PROVEEDOR))
+024400             TO WS-NOMBRE-NORM-TRANS
+024500         IF WS-NOMBRE-NORM-TRANS NOT = SPACES
+024600            AND WS-NOMBRE-NORM = WS-NOMBRE-NORM-TRANS
+024700             MOVE "S" TO WS-DUPLICADO-ENCONTRADO
+024800         END-IF
+024900         IF NOT DUPLICADO-ENCONTRADO
+025000             MOVE FUNCTION UPPER-CASE(
+025100                 FUNCTION TRIM(DIRECCION-PROVEEDOR-1))
+025200                 TO WS-DIR1-NORM
+025300             MOVE FUNCTION UPPER-CASE(
+025400                 FUNCTION TRIM(TRANS-DIRECCION-PROVEEDOR-1))
+025500                 TO WS-DIR1-NORM-TRANS
+025600             IF WS-DIR1-NORM-TRANS NOT = SPACES
+025700                AND TRANS-CODIGO-POSTAL-PROVEEDOR NOT = SPACES
+025800                AND WS-DIR1-NORM = WS-DIR1-NORM-TRANS
+025900                AND CODIGO-POSTAL-PROVEEDOR
+026000                    = TRANS-CODIGO-POSTAL-PROVEEDOR
+026100                 MOVE "S" TO WS-DUPLICADO-ENCONTRADO
+026200             END-IF
+026300         END-IF
+026400     END-IF.
+026500
+026600 CARGAR-REGISTRO-PROVEEDOR.
+026700     MOVE SPACE TO REGISTRO-PROVEEDOR.
+026800     MOVE TRANS-NUMERO-PROVEEDOR TO NUMERO-PROVEEDOR.
+026900     MOVE TRANS-NOMBRE-PROVEEDOR TO NOMBRE-PROVEEDOR.
+027000     MOVE TRANS-DIRECCION-PROVEEDOR-1 TO DIRECCION-PROVEEDOR-1.
+027100     MOVE TRANS-DIRECCION-PROVEEDOR-2 TO DIRECCION-PROVEEDOR-2.
+027200     MOVE TRANS-CIUDAD-PROVEEDOR TO CIUDAD-PROVEEDOR.
+027300     MOVE TRANS-ESTADO-PROVEEDOR TO ESTADO-PROVEEDOR.
+027400     MOVE TRANS-CODIGO-POSTAL-PROVEEDOR TO CODIGO-POSTAL-PROVEEDOR.
+027500     MOVE TRANS-CONTACTO-PROVEEDOR TO CONTACTO-PROVEEDOR.
+027600     MOVE TRANS-TELEFONO-PROVEEDOR TO TELEFONO-PROVEEDOR.
+027700     MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SISTEMA.
+027800     MOVE WS-CDT-FECHA TO FECHA-ALTA-PROVEEDOR.
+027900     MOVE WS-CDT-FECHA TO FECHA-ULTIMO-CAMBIO-PROVEEDOR.
+028000     MOVE "A" TO SITUACION-PROVEEDOR.
+028100     WRITE REGISTRO-PROVEEDOR
+028200         INVALID KEY
+028300             MOVE "N" TO WS-CAMPO-VALIDO
+028400             MOVE "RECORD ALREADY ON FILE - DUPLICATE KEY"
+028500                 TO WS-MOTIVO-RECHAZO
+028600         NOT INVALID KEY
+028700             ADD 1 TO WS-CONTADOR-CARGADOS
+028800             PERFORM ESCRIBIR-AUDITORIA
+028900     END-WRITE.
+029000
+029100 ESCRIBIR-AUDITORIA.
+029200     MOVE NUMERO-PROVEEDOR TO AUD-NUMERO-PROVEEDOR.
+029300     MOVE WS-OPERADOR-ID TO AUD-OPERADOR-ID.
+029400     MOVE WS-CDT-FECHA TO AUD-FECHA.
+029500     MOVE WS-CDT-HORA TO AUD-HORA.
+029600     MOVE "ALTA-LOTE" TO AUD-ACCION.
+029700     OPEN EXTEND ARCHIVO-AUDITORIA.
+029800     WRITE REGISTRO-AUDITORIA.
+029900     CLOSE ARCHIVO-AUDITORIA.
+030000
+030100 REGISTRAR-EXCEPCION.
+030200     ADD 1 TO WS-CONTADOR-RECHAZADOS.
+030300     MOVE TRANS-NUMERO-PROVEEDOR TO EXC-NUMERO.
+030400     MOVE TRANS-NOMBRE-PROVEEDOR TO EXC-NOMBRE.
+030500     MOVE WS-MOTIVO-RECHAZO TO EXC-MOTIVO.
+030600     WRITE LINEA-EXCEPCION FROM LINEA-EXCEPCION-DETALLE.
+030700
+030800 IMPRIMIR-RESUMEN.
+030900     WRITE LINEA-EXCEPCION FROM SPACES.
+031000     MOVE WS-CONTADOR-LEIDOS TO RES-CONTADOR.
+031100     WRITE LINEA-EXCEPCION FROM LINEA-RESUMEN.
+031200     MOVE "RECORDS LOADED...:" TO LINEA-RESUMEN(1:18).
+031300     MOVE WS-CONTADOR-CARGADOS TO RES-CONTADOR.
+031400     WRITE LINEA-EXCEPCION FROM LINEA-RESUMEN.
+031500     MOVE "RECORDS REJECTED.:" TO LINEA-RESUMEN(1:18).
+031600     MOVE WS-CONTADOR-RECHAZADOS TO RES-CONTADOR.
+031700     WRITE LINEA-EXCEPCION FROM LINEA-RESUMEN.
+031800     DISPLAY "BATCH LOAD COMPLETE - READ: " WS-CONTADOR-LEIDOS
+031900         " LOADED: " WS-CONTADOR-CARGADOS
+032000         " REJECTED: " WS-CONTADOR-RECHAZADOS.
