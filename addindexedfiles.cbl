@@ -1,116 +1,393 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. PROGIDNUEVO02.
 000300*------------------------------------------------
-000400* Añade entradas al vendor file
-000500*------------------------------------------------
-000600 ENVIRONMENT DIVISION.
-000700 INPUT-OUTPUT SECTION.
-000800 FILE-CONTROL.
-000900
-001000     SELECT ARCHIVO-PROVEEDOR
-001100         ASSIGN TO "vendor-file"
-001200         ORGANIZATION IS INDEXED
-001300         RECORD KEY IS NUMERO-PROVEEDOR
-001400         ACCESS MODE IS DYNAMIC.
-001500
-001600 DATA DIVISION.
-001700 FILE SECTION.
-001800
-001900 FD ARCHIVO-PROVEEDOR
-002000         LABEL RECORDS ARE STANDARD.
-002100 01  REGISTRO-PROVEEDOR.
-002200     05 NUMERO-PROVEEDOR PIC 9(5).
-002300     05 NOMBRE-PROVEEDOR PIC X(30).
-002400     05 DIRECCION-PROVEEDOR-1 PIC X(30).
-002500     05 DIRECCION-PROVEEDOR-2 PIC X(30).
-002600     05 CIUDAD-PROVEEDOR PIC X(20).
-002700     05 ESTADO-PROVEEDOR PIC X(2).
-002800     05 CODIGO-POSTAL-PROVEEDOR PIC X(10).
-002900     05 CONTACTO-PROVEEDOR PIC X(30).
-003000     05 TELEFONO-PROVEEDOR PIC X(15).
-003100
-003200 WORKING-STORAGE SECTION.
-003300
-003400 01  CAMPO-NUMERO-PROVEEDOR PIC Z(5).
-003500
-003600 PROCEDURE DIVISION.
-003700 PROGRAMA-INICIO.
-003800     OPEN I-O ARCHIVO-PROVEEDOR.
-003900     PERFORM OBTENER-NUMERO-PROVEEDOR-NUEVO.
-004000     PERFORM ANADIR-REGISTROS
-004100         UNTIL NUMERO-PROVEEDOR = ZEROES.
-004200     CLOSE ARCHIVO-PROVEEDOR.
-004300
-004400 PROGRAMA-TERMINADO.
-004500     STOP RUN.
-004600
-004700 OBTENER-NUMERO-PROVEEDOR-NUEVO.
-004800     PERFORM INICIALIZAR-REGISTRO-PROVEEDOR.
-004900     PERFORM INGRESAR-NUMERO-PROVEEDOR.
-005000
-005100 INICIALIZAR-REGISTRO-PROVEEDOR.
-005200     MOVE SPACE TO REGISTRO-PROVEEDOR.
-005300     MOVE ZEROES TO NUMERO-PROVEEDOR.
-005400
-005500 INGRESAR-NUMERO-PROVEEDOR.
-005600     DISPLAY "ENTER VENDOR NUMBER (1-99999)".
-005700     DISPLAY "ENTER 0 TO STOP ENTRY".
-005800     ACCEPT CAMPO-NUMERO-PROVEEDOR.
-005900*OR ACCEPT CAMPO-NUMERO-PROVEEDOR WITH CONVERSION.
-006000
-006100     MOVE CAMPO-NUMERO-PROVEEDOR TO NUMERO-PROVEEDOR.
-006200*OR MOVE WITH CONVERSION CAMPO-NUMERO-PROVEEDOR
-006300* TO NUMERO-PROVEEDOR.
-006400
-006500 ANADIR-REGISTROS.
-006600     PERFORM INGRESAR-CAMPOS-RESTANTES.
-006700     PERFORM ESCRIBIR-REGISTRO-PROVEEDOR.
-006800     PERFORM OBTENER-NUMERO-PROVEEDOR-NUEVO.
-006900
-007000 ESCRIBIR-REGISTRO-PROVEEDOR.
-007100     WRITE REGISTRO-PROVEEDOR
-007200     INVALID KEY
-007300     DISPLAY "RECORD ALREADY ON FILE".
-007400
-007500 INGRESAR-CAMPOS-RESTANTES.
-007600     PERFORM INGRESAR-NOMBRE-PROVEEDOR.
-007700     PERFORM INGRESAR-DIRECCION-PROVEEDOR-1.
-007800     PERFORM INGRESAR-DIRECCION-PROVEEDOR-2.
-007900     PERFORM INGRESAR-CIUDAD-PROVEEDOR.
-008000     PERFORM INGRESAR-ESTADO-PROVEEDOR.
-008100     PERFORM INGRESAR-CODIGO-POSTAL-PROVEEDOR.
-008200     PERFORM INGRESAR-CONTACTO-PROVEEDOR.
-008300     PERFORM INGRESAR-TELEFONO-PROVEEDOR.
-008400
-008500 INGRESAR-NOMBRE-PROVEEDOR.
-008600     DISPLAY "ENTER VENDOR NAME".
-008700     ACCEPT NOMBRE-PROVEEDOR.
-008800
-008900 INGRESAR-DIRECCION-PROVEEDOR-1.
-009000     DISPLAY "ENTER VENDOR ADDRESS-1".
-009100     ACCEPT DIRECCION-PROVEEDOR-1.
-009200
-009300 INGRESAR-DIRECCION-PROVEEDOR-2.
-009400     DISPLAY "ENTER VENDOR ADDRESS-2".
-009500     ACCEPT DIRECCION-PROVEEDOR-2.
-009600
-009700 INGRESAR-CIUDAD-PROVEEDOR.
-009800     DISPLAY "ENTER VENDOR CITY".
-009900     ACCEPT CIUDAD-PROVEEDOR.
-010000
-010100 INGRESAR-ESTADO-PROVEEDOR.
-010200     DISPLAY "ENTER VENDOR STATE".
-010300     ACCEPT ESTADO-PROVEEDOR.
-010400
-010500 INGRESAR-CODIGO-POSTAL-PROVEEDOR.
-010600     DISPLAY "ENTER VENDOR ZIP".
-010700     ACCEPT CODIGO-POSTAL-PROVEEDOR.
-010800
-010900 INGRESAR-CONTACTO-PROVEEDOR.
-011000     DISPLAY "ENTER VENDOR CONTACT".
-011100     ACCEPT CONTACTO-PROVEEDOR.
-011200
-011300 INGRESAR-TELEFONO-PROVEEDOR.
-011400     DISPLAY "ENTER VENDOR PHONE".
-011500     ACCEPT TELEFONO-PROVEEDOR.
-011600
+000400* Anade entradas al vendor file
+000500*
+000600* - Offers the next sequential vendor number as a
+000700*   default (operator may override).
+000800* - Validates state/zip/phone shape before WRITE.
+000900* - Warns on a likely duplicate vendor (name, or
+001000*   address-1 + zip) before committing the WRITE.
+001100* - Appends an audit log entry for every vendor
+001200*   added (see copybooks/VENDAUD.cpy).
+001300* - Checkpoints the last vendor number written so a
+001400*   restarted session can tell the operator where
+001500*   the prior session left off.
+001600*------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000 
+002100     SELECT ARCHIVO-PROVEEDOR
+002200         ASSIGN TO "vendor-file"
+002300         ORGANIZATION IS INDEXED
+002400         RECORD KEY IS NUMERO-PROVEEDOR
+002500         ACCESS MODE IS DYNAMIC.
+002600 
+002700     SELECT ARCHIVO-AUDITORIA
+002800         ASSIGN TO "vendor-audit-log"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 
+003100     SELECT ARCHIVO-CHECKPOINT
+003200         ASSIGN TO "vendor-checkpoint"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-FS-CHECKPOINT.
+003500 
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 
+003900 FD ARCHIVO-PROVEEDOR
+004000         LABEL RECORDS ARE STANDARD.
+004100     COPY VENDREC.
+004200 
+004300 FD ARCHIVO-AUDITORIA
+004400         LABEL RECORDS ARE STANDARD.
+004500     COPY VENDAUD.
+004600 
+004700 FD ARCHIVO-CHECKPOINT
+004800         LABEL RECORDS ARE STANDARD.
+004900 01  REGISTRO-CHECKPOINT.
+005000     05 CKPT-ULTIMO-NUMERO PIC 9(5).
+005100     05 CKPT-OPERADOR-ID PIC X(8).
+005200     05 CKPT-FECHA PIC 9(8).
+005300     05 CKPT-HORA PIC 9(6).
+005400 
+005500 WORKING-STORAGE SECTION.
+005600 
+005700 01  CAMPO-NUMERO-PROVEEDOR PIC X(5).
+005800 01  CAMPO-NUMERO-DEFAULT-EDIT PIC Z(4)9.
+005900 01  WS-NUMERO-DEFAULT PIC 9(5) VALUE ZEROES.
+006000 01  WS-ULTIMO-NUMERO PIC 9(5) VALUE ZEROES.
+006100 
+006200 01  WS-EOF-PROVEEDOR PIC X VALUE "N".
+006300     88 EOF-PROVEEDOR VALUE "S".
+006400 
+006500 01  WS-CAMPO-VALIDO PIC X VALUE "N".
+006600     88 CAMPO-ES-VALIDO VALUE "S".
+006700 
+006800 01  WS-CONTADOR-DIGITOS PIC 9(2) VALUE ZEROES.
+006900 01  WS-OPERADOR-ID PIC X(8) VALUE SPACES.
+007000 
+007100 01  WS-FECHA-HORA-SISTEMA.
+007200     05 WS-CDT-FECHA PIC 9(8).
+007300     05 WS-CDT-HORA PIC 9(6).
+007400     05 WS-CDT-RESTO PIC X(7).
+007500 
+007600 01  WS-FS-CHECKPOINT PIC XX VALUE SPACES.
+007700 
+007800 01  WS-OMITIR-ESCRITURA PIC X VALUE "N".
+007900     88 OMITIR-ESCRITURA VALUE "S".
+008000 
+008100 01  WS-DUPLICADO-ENCONTRADO PIC X VALUE "N".
+008200     88 DUPLICADO-ENCONTRADO VALUE "S".
+008300 
+008400 01  WS-NUMERO-CONFLICTO PIC 9(5) VALUE ZEROES.
+008500 01  WS-RESPUESTA-CONFIRMACION PIC X VALUE SPACE.
+008600 
+008700 01  WS-NOMBRE-NORM PIC X(30).
+008800 01  WS-NOMBRE-NORM-TEMP PIC X(30).
+008900 01  WS-DIR1-NORM PIC X(30).
+009000 01  WS-DIR1-NORM-TEMP PIC X(30).
+009100 
+009200 01  REGISTRO-PROVEEDOR-TEMP.
+009300     05 NUMERO-PROVEEDOR-TEMP PIC 9(5).
+009400     05 NOMBRE-PROVEEDOR-TEMP PIC X(30).
+009500     05 DIRECCION-PROVEEDOR-1-TEMP PIC X(30).
+009600     05 DIRECCION-PROVEEDOR-2-TEMP PIC X(30).
+009700     05 CIUDAD-PROVEEDOR-TEMP PIC X(20).
+009800     05 ESTADO-PROVEEDOR-TEMP PIC X(2).
+009900     05 CODIGO-POSTAL-PROVEEDOR-TEMP PIC X(10).
+010000     05 CONTACTO-PROVEEDOR-TEMP PIC X(30).
+010100     05 TELEFONO-PROVEEDOR-TEMP PIC X(15).
+010200     05 SITUACION-PROVEEDOR-TEMP PIC X(1).
+010300     05 FECHA-ALTA-PROVEEDOR-TEMP PIC 9(8).
+010400     05 FECHA-ULTIMO-CAMBIO-PROVEEDOR-TEMP PIC 9(8).
+010500 
+010600 PROCEDURE DIVISION.
+010700 PROGRAMA-INICIO.
+010800     OPEN I-O ARCHIVO-PROVEEDOR.
+010900     PERFORM INGRESAR-OPERADOR-ID.
+011000     PERFORM LEER-CHECKPOINT.
+011100     PERFORM OBTENER-ULTIMO-NUMERO-PROVEEDOR.
+011200     PERFORM OBTENER-NUMERO-PROVEEDOR-NUEVO.
+011300     PERFORM ANADIR-REGISTROS
+011400         UNTIL NUMERO-PROVEEDOR = ZEROES.
+011500     CLOSE ARCHIVO-PROVEEDOR.
+011600 
+011700 PROGRAMA-TERMINADO.
+011800     STOP RUN.
+011900 
+012000 INGRESAR-OPERADOR-ID.
+012100     DISPLAY "ENTER OPERATOR ID".
+012200     ACCEPT WS-OPERADOR-ID.
+012300 
+012400 LEER-CHECKPOINT.
+012500     OPEN INPUT ARCHIVO-CHECKPOINT.
+012600     IF WS-FS-CHECKPOINT = "00"
+012700         READ ARCHIVO-CHECKPOINT
+012800             AT END
+012900                 DISPLAY "NO PRIOR CHECKPOINT RECORD FOUND"
+013000             NOT AT END
+013100                 DISPLAY "LAST VENDOR ADDED: " CKPT-ULTIMO-NUMERO
+013200                 DISPLAY "  (OPERATOR " CKPT-OPERADOR-ID ")"
+013300         END-READ
+013400         CLOSE ARCHIVO-CHECKPOINT
+013500     ELSE
+013600         DISPLAY "NO CHECKPOINT FILE - STARTING FRESH SESSION"
+013700     END-IF.
+013800 
+013900 GRABAR-CHECKPOINT.
+014000     MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SISTEMA.
+014100     MOVE NUMERO-PROVEEDOR TO CKPT-ULTIMO-NUMERO.
+014200     MOVE WS-OPERADOR-ID TO CKPT-OPERADOR-ID.
+014300     MOVE WS-CDT-FECHA TO CKPT-FECHA.
+014400     MOVE WS-CDT-HORA TO CKPT-HORA.
+014500     OPEN OUTPUT ARCHIVO-CHECKPOINT.
+014600     WRITE REGISTRO-CHECKPOINT.
+014700     CLOSE ARCHIVO-CHECKPOINT.
+014800 
+014900 OBTENER-ULTIMO-NUMERO-PROVEEDOR.
+015000     MOVE ZEROES TO WS-ULTIMO-NUMERO.
+015100     MOVE "N" TO WS-EOF-PROVEEDOR.
+015200     MOVE ZEROES TO NUMERO-PROVEEDOR.
+015300     START ARCHIVO-PROVEEDOR KEY IS NOT LESS NUMERO-PROVEEDOR
+015400         INVALID KEY
+015500             MOVE "S" TO WS-EOF-PROVEEDOR
+015600     END-START.
+015700     PERFORM UNTIL EOF-PROVEEDOR
+015800         READ ARCHIVO-PROVEEDOR NEXT RECORD
+015900             AT END
+016000                 MOVE "S" TO WS-EOF-PROVEEDOR
+016100             NOT AT END
+016200                 MOVE NUMERO-PROVEEDOR TO WS-ULTIMO-NUMERO
+016300         END-READ
+016400     END-PERFORM.
+016500 
+016600 OBTENER-NUMERO-PROVEEDOR-NUEVO.
+016700     PERFORM INICIALIZAR-REGISTRO-PROVEEDOR.
+016800     PERFORM INGRESAR-NUMERO-PROVEEDOR.
+016900 
+017000 INICIALIZAR-REGISTRO-PROVEEDOR.
+017100     MOVE SPACE TO REGISTRO-PROVEEDOR.
+017200     MOVE ZEROES TO NUMERO-PROVEEDOR.
+017300 
+017400 INGRESAR-NUMERO-PROVEEDOR.
+017500     IF WS-ULTIMO-NUMERO >= 99999
+017600         MOVE 99999 TO WS-NUMERO-DEFAULT
+017700     ELSE
+017800         COMPUTE WS-NUMERO-DEFAULT = WS-ULTIMO-NUMERO + 1
+017900     END-IF.
+018000     MOVE "N" TO WS-CAMPO-VALIDO.
+018100     PERFORM UNTIL CAMPO-ES-VALIDO
+018200         MOVE WS-NUMERO-DEFAULT TO CAMPO-NUMERO-DEFAULT-EDIT
+018300         DISPLAY "ENTER VENDOR NUMBER (1-99999) - DEFAULT: "
+018400             CAMPO-NUMERO-DEFAULT-EDIT
+018500         DISPLAY "PRESS ENTER FOR DEFAULT, OR TYPE A NUMBER"
+018600         DISPLAY "ENTER 0 TO STOP ENTRY"
+018700         ACCEPT CAMPO-NUMERO-PROVEEDOR
+018800         IF CAMPO-NUMERO-PROVEEDOR = SPACES
+018900             MOVE WS-NUMERO-DEFAULT TO NUMERO-PROVEEDOR
+019000             MOVE "S" TO WS-CAMPO-VALIDO
+019100         ELSE
+019200             IF FUNCTION TRIM(CAMPO-NUMERO-PROVEEDOR) IS NUMERIC
+019300                 MOVE CAMPO-NUMERO-PROVEEDOR TO NUMERO-PROVEEDOR
+019400                 MOVE "S" TO WS-CAMPO-VALIDO
+019500             ELSE
+019600                 DISPLAY "INVALID VENDOR NUMBER - NUMERIC ONLY"
+019700             END-IF
+019800         END-IF
+019900     END-PERFORM.
+020000 
+020100 ANADIR-REGISTROS.
+020200     PERFORM INGRESAR-CAMPOS-RESTANTES.
+020300     MOVE REGISTRO-PROVEEDOR TO REGISTRO-PROVEEDOR-TEMP.
+020400     MOVE "N" TO WS-OMITIR-ESCRITURA.
+020500     PERFORM VALIDAR-DUPLICADO-PROVEEDOR.
+020600     IF NOT OMITIR-ESCRITURA
+020700         MOVE REGISTRO-PROVEEDOR-TEMP TO REGISTRO-PROVEEDOR
+020800         PERFORM ESCRIBIR-REGISTRO-PROVEEDOR
+020900     END-IF.
+021000     PERFORM OBTENER-NUMERO-PROVEEDOR-NUEVO.
+021100 
+021200 VALIDAR-DUPLICADO-PROVEEDOR.
+021300     MOVE "N" TO WS-DUPLICADO-ENCONTRADO.
+021400     MOVE ZEROES TO WS-NUMERO-CONFLICTO.
+021500     MOVE "N" TO WS-EOF-PROVEEDOR.
+021600     MOVE ZEROES TO NUMERO-PROVEEDOR.
+021700     START ARCHIVO-PROVEEDOR KEY IS NOT LESS NUMERO-PROVEEDOR
+021800         INVALID KEY
+021900             MOVE "S" TO WS-EOF-PROVEEDOR
+022000     END-START.
+022100     PERFORM UNTIL EOF-PROVEEDOR
+022200         READ ARCHIVO-PROVEEDOR NEXT RECORD
+022300             AT END
+022400                 MOVE "S" TO WS-EOF-PROVEEDOR
+022500             NOT AT END
+022600                 IF NUMERO-PROVEEDOR NOT = NUMERO-PROVEEDOR-TEMP
+022700                     PERFORM COMPARAR-REGISTRO-DUPLICADO
+022800                     IF DUPLICADO-ENCONTRADO
+022900                         MOVE NUMERO-PROVEEDOR
+023000                             TO WS-NUMERO-CONFLICTO
+023100                         MOVE "S" TO WS-EOF-PROVEEDOR
+023200                     END-IF
+023300                 END-IF
+023400         END-READ
+023500     END-PERFORM.
+023600     IF DUPLICADO-ENCONTRADO
+023700         PERFORM CONFIRMAR-POSIBLE-DUPLICADO
+023800     END-IF.
+023900 
+024000 COMPARAR-REGISTRO-DUPLICADO.
+024100     MOVE "N" TO WS-DUPLICADO-ENCONTRADO.
+024200     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(NOMBRE-PROVEEDOR))
+024300         TO WS-NOMBRE-NORM.
+024400     MOVE FUNCTION UPPER-CASE(
+024500         FUNCTION TRIM(NOMBRE-PROVEEDOR-TEMP))
+024600         TO WS-NOMBRE-NORM-TEMP.
+024700     IF WS-NOMBRE-NORM-TEMP NOT = SPACES
+024800        AND WS-NOMBRE-NORM = WS-NOMBRE-NORM-TEMP
+024900         MOVE "S" TO WS-DUPLICADO-ENCONTRADO
+025000     END-IF.
+025100     IF NOT DUPLICADO-ENCONTRADO
+025200         MOVE FUNCTION UPPER-CASE(
+025300             FUNCTION TRIM(DIRECCION-PROVEEDOR-1))
+025400             TO WS-DIR1-NORM
+025500         MOVE FUNCTION UPPER-CASE(
+025600             FUNCTION TRIM(DIRECCION-PROVEEDOR-1-TEMP))
+025700             TO WS-DIR1-NORM-TEMP
+025800         IF WS-DIR1-NORM-TEMP NOT = SPACES
+025900            AND CODIGO-POSTAL-PROVEEDOR-TEMP NOT = SPACES
+026000            AND WS-DIR1-NORM = WS-DIR1-NORM-TEMP
+026100            AND CODIGO-POSTAL-PROVEEDOR
+026200                = CODIGO-POSTAL-PROVEEDOR-TEMP
+026300             MOVE "S" TO WS-DUPLICADO-ENCONTRADO
+026400         END-IF
+026500     END-IF.
+026600 
+026700 CONFIRMAR-POSIBLE-DUPLICADO.
+026800     DISPLAY "WARNING: POSSIBLE DUPLICATE VENDOR - MATCHES #"
+026900         WS-NUMERO-CONFLICTO.
+027000     DISPLAY "IS THIS REALLY A NEW, DIFFERENT VENDOR? (Y/N)".
+027100     ACCEPT WS-RESPUESTA-CONFIRMACION.
+027200     IF WS-RESPUESTA-CONFIRMACION NOT = "Y" AND
+027300        WS-RESPUESTA-CONFIRMACION NOT = "y"
+027400         MOVE "S" TO WS-OMITIR-ESCRITURA
+027500         DISPLAY "ENTRY DISCARDED - NOT WRITTEN TO FILE"
+027600     END-IF.
+027700 
+027800 ESCRIBIR-REGISTRO-PROVEEDOR.
+027900     MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SISTEMA.
+028000     MOVE WS-CDT-FECHA TO FECHA-ALTA-PROVEEDOR.
+028100     MOVE WS-CDT-FECHA TO FECHA-ULTIMO-CAMBIO-PROVEEDOR.
+028200     MOVE "A" TO SITUACION-PROVEEDOR.
+028300     WRITE REGISTRO-PROVEEDOR
+028400         INVALID KEY
+028500             DISPLAY "RECORD ALREADY ON FILE"
+028600         NOT INVALID KEY
+028700             IF NUMERO-PROVEEDOR > WS-ULTIMO-NUMERO
+028800                 MOVE NUMERO-PROVEEDOR TO WS-ULTIMO-NUMERO
+028900             END-IF
+029000             PERFORM ESCRIBIR-AUDITORIA
+029100             PERFORM GRABAR-CHECKPOINT
+029200     END-WRITE.
+029300 
+029400 ESCRIBIR-AUDITORIA.
+029500     MOVE NUMERO-PROVEEDOR TO AUD-NUMERO-PROVEEDOR.
+029600     MOVE WS-OPERADOR-ID TO AUD-OPERADOR-ID.
+029700     MOVE WS-CDT-FECHA TO AUD-FECHA.
+029800     MOVE WS-CDT-HORA TO AUD-HORA.
+029900     MOVE "ALTA" TO AUD-ACCION.
+030000     OPEN EXTEND ARCHIVO-AUDITORIA.
+030100     WRITE REGISTRO-AUDITORIA.
+030200     CLOSE ARCHIVO-AUDITORIA.
+030300 
+030400 INGRESAR-CAMPOS-RESTANTES.
+030500     PERFORM INGRESAR-NOMBRE-PROVEEDOR.
+030600     PERFORM INGRESAR-DIRECCION-PROVEEDOR-1.
+030700     PERFORM INGRESAR-DIRECCION-PROVEEDOR-2.
+030800     PERFORM INGRESAR-CIUDAD-PROVEEDOR.
+030900     PERFORM INGRESAR-ESTADO-PROVEEDOR.
+031000     PERFORM INGRESAR-CODIGO-POSTAL-PROVEEDOR.
+031100     PERFORM INGRESAR-CONTACTO-PROVEEDOR.
+031200     PERFORM INGRESAR-TELEFONO-PROVEEDOR.
+031300 
+031400 INGRESAR-NOMBRE-PROVEEDOR.
+031500     DISPLAY "ENTER VENDOR NAME".
+031600     ACCEPT NOMBRE-PROVEEDOR.
+031700 
+031800 INGRESAR-DIRECCION-PROVEEDOR-1.
+031900     DISPLAY "ENTER VENDOR ADDRESS-1".
+032000     ACCEPT DIRECCION-PROVEEDOR-1.
+032100 
+032200 INGRESAR-DIRECCION-PROVEEDOR-2.
+032300     DISPLAY "ENTER VENDOR ADDRESS-2".
+032400     ACCEPT DIRECCION-PROVEEDOR-2.
+032500 
+032600 INGRESAR-CIUDAD-PROVEEDOR.
+032700     DISPLAY "ENTER VENDOR CITY".
+032800     ACCEPT CIUDAD-PROVEEDOR.
+032900 
+033000 INGRESAR-ESTADO-PROVEEDOR.
+033100     MOVE "N" TO WS-CAMPO-VALIDO.
+033200     PERFORM UNTIL CAMPO-ES-VALIDO
+033300         DISPLAY "ENTER VENDOR STATE (2 LETTERS)"
+033400         ACCEPT ESTADO-PROVEEDOR
+033500         IF ESTADO-PROVEEDOR IS ALPHABETIC
+033600            AND ESTADO-PROVEEDOR(1:1) NOT = SPACE
+033700            AND ESTADO-PROVEEDOR(2:1) NOT = SPACE
+033800             MOVE "S" TO WS-CAMPO-VALIDO
+033900         ELSE
+034000             DISPLAY "INVALID STATE - USE 2 LETTERS"
+034100         END-IF
+034200     END-PERFORM.
+034300 
+034400 INGRESAR-CODIGO-POSTAL-PROVEEDOR.
+034500     MOVE "N" TO WS-CAMPO-VALIDO.
+034600     PERFORM UNTIL CAMPO-ES-VALIDO
+034700         DISPLAY "ENTER VENDOR ZIP (5 DIGITS, OR NNNNN-NNNN)"
+034800         ACCEPT CODIGO-POSTAL-PROVEEDOR
+034900         PERFORM VALIDAR-CODIGO-POSTAL-PROVEEDOR
+035000         IF NOT CAMPO-ES-VALIDO
+035100             DISPLAY "INVALID ZIP CODE"
+035200         END-IF
+035300     END-PERFORM.
+035400 
+035500 VALIDAR-CODIGO-POSTAL-PROVEEDOR.
+035600     MOVE "N" TO WS-CAMPO-VALIDO.
+035700     IF CODIGO-POSTAL-PROVEEDOR(1:5) IS NUMERIC
+035800         IF CODIGO-POSTAL-PROVEEDOR(6:5) = SPACES
+035900             MOVE "S" TO WS-CAMPO-VALIDO
+036000         ELSE
+036100             IF CODIGO-POSTAL-PROVEEDOR(6:1) = "-"
+036200                AND CODIGO-POSTAL-PROVEEDOR(7:4) IS NUMERIC
+036300                 MOVE "S" TO WS-CAMPO-VALIDO
+036400             END-IF
+036500         END-IF
+036600     END-IF.
+036700 
+036800 INGRESAR-CONTACTO-PROVEEDOR.
+036900     DISPLAY "ENTER VENDOR CONTACT".
+037000     ACCEPT CONTACTO-PROVEEDOR.
+037100 
+037200 INGRESAR-TELEFONO-PROVEEDOR.
+037300     MOVE "N" TO WS-CAMPO-VALIDO.
+037400     PERFORM UNTIL CAMPO-ES-VALIDO
+037500         DISPLAY "ENTER VENDOR PHONE (10 DIGITS, PUNCT OK)"
+037600         ACCEPT TELEFONO-PROVEEDOR
+037700         PERFORM VALIDAR-TELEFONO-PROVEEDOR
+037800         IF NOT CAMPO-ES-VALIDO
+037900             DISPLAY "INVALID PHONE - NEED 10 DIGITS"
+038000         END-IF
+038100     END-PERFORM.
+038200 
+038300 VALIDAR-TELEFONO-PROVEEDOR.
+038400     MOVE ZEROES TO WS-CONTADOR-DIGITOS.
+038500     INSPECT TELEFONO-PROVEEDOR TALLYING
+038600         WS-CONTADOR-DIGITOS
+038700         FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+038800         ALL "5" ALL "6" ALL "7" ALL "8" ALL "9".
+038900     IF WS-CONTADOR-DIGITOS = 10
+039000         MOVE "S" TO WS-CAMPO-VALIDO
+039100     ELSE
+039200         MOVE "N" TO WS-CAMPO-VALIDO
+039300     END-IF.
