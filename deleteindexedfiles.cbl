@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROGIDBAJA01.
+000300*------------------------------------------------
+000400* Vendor delete/deactivate with safeguard.
+000500* Looks up a vendor by NUMERO-PROVEEDOR, shows the
+000600* record for confirmation, then either flips
+000700* SITUACION-PROVEEDOR to inactive (preferred, keeps the
+000800* record for historical reporting) or DELETEs it
+000900* outright if the operator asks for a hard delete.
+001000*------------------------------------------------
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400 
+001500     SELECT ARCHIVO-PROVEEDOR
+001600         ASSIGN TO "vendor-file"
+001700         ORGANIZATION IS INDEXED
+001800         RECORD KEY IS NUMERO-PROVEEDOR
+001900         ACCESS MODE IS DYNAMIC.
+002000 
+002100     SELECT ARCHIVO-AUDITORIA
+002200         ASSIGN TO "vendor-audit-log"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400 
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 
+002800 FD ARCHIVO-PROVEEDOR
+002900         LABEL RECORDS ARE STANDARD.
+003000     COPY VENDREC.
+003100 
+003200 FD ARCHIVO-AUDITORIA
+003300         LABEL RECORDS ARE STANDARD.
+003400     COPY VENDAUD.
+003500 
+003600 WORKING-STORAGE SECTION.
+003700 
+003800 01  WS-NUMERO-BUSCADO PIC 9(5) VALUE ZEROES.
+003900 01  CAMPO-NUMERO-PROVEEDOR PIC X(5).
+004000 01  WS-OPERADOR-ID PIC X(8) VALUE SPACES.
+004100 01  WS-RESPUESTA PIC X VALUE SPACE.
+004200 01  WS-ACCION-AUDITORIA PIC X(13) VALUE SPACES.
+004300
+004400 01  WS-CAMPO-VALIDO PIC X VALUE "N".
+004500     88 CAMPO-ES-VALIDO VALUE "S".
+004600 
+004700 01  WS-FECHA-HORA-SISTEMA.
+004800     05 WS-CDT-FECHA PIC 9(8).
+004900     05 WS-CDT-HORA PIC 9(6).
+005000     05 WS-CDT-RESTO PIC X(7).
+005100 
+005200 PROCEDURE DIVISION.
+005300 PROGRAMA-INICIO.
+005400     OPEN I-O ARCHIVO-PROVEEDOR.
+005500     PERFORM INGRESAR-OPERADOR-ID.
+005600     PERFORM PROCESAR-BAJAS
+005700         UNTIL WS-NUMERO-BUSCADO = ZEROES.
+005800     CLOSE ARCHIVO-PROVEEDOR.
+005900 
+006000 PROGRAMA-TERMINADO.
+006100     STOP RUN.
+006200 
+006300 INGRESAR-OPERADOR-ID.
+006400     DISPLAY "ENTER OPERATOR ID".
+006500     ACCEPT WS-OPERADOR-ID.
+006600     PERFORM INGRESAR-NUMERO-BUSCADO.
+006700 
+006800 INGRESAR-NUMERO-BUSCADO.
+006900     MOVE "N" TO WS-CAMPO-VALIDO.
+007000     PERFORM UNTIL CAMPO-ES-VALIDO
+007100         DISPLAY "ENTER VENDOR NUMBER TO DEACTIVATE (1-99999)"
+007200         DISPLAY "ENTER 0 TO STOP"
+007300         ACCEPT CAMPO-NUMERO-PROVEEDOR
+007400         IF FUNCTION TRIM(CAMPO-NUMERO-PROVEEDOR) IS NUMERIC
+007500             MOVE CAMPO-NUMERO-PROVEEDOR TO WS-NUMERO-BUSCADO
+007600             MOVE "S" TO WS-CAMPO-VALIDO
+007700         ELSE
+007800             DISPLAY "INVALID VENDOR NUMBER - NUMERIC ONLY"
+007900         END-IF
+008000     END-PERFORM.
+008100 
+008200 PROCESAR-BAJAS.
+008300     MOVE WS-NUMERO-BUSCADO TO NUMERO-PROVEEDOR.
+008400     READ ARCHIVO-PROVEEDOR
+008500         KEY IS NUMERO-PROVEEDOR
+008600         INVALID KEY
+008700             DISPLAY "VENDOR NUMBER NOT FOUND ON FILE"
+008800         NOT INVALID KEY
+008900             PERFORM MOSTRAR-REGISTRO-PROVEEDOR
+009000             PERFORM CONFIRMAR-Y-PROCESAR-BAJA
+009100     END-READ.
+009200     PERFORM INGRESAR-NUMERO-BUSCADO.
+009300 
+009400 MOSTRAR-REGISTRO-PROVEEDOR.
+009500     DISPLAY "----- VENDOR RECORD -----".
+009600     DISPLAY "NUMBER.....: " NUMERO-PROVEEDOR.
+009700     DISPLAY "NAME.......: " NOMBRE-PROVEEDOR.
+009800     DISPLAY "CITY.......: " CIUDAD-PROVEEDOR.
+009900     DISPLAY "PHONE......: " TELEFONO-PROVEEDOR.
+010000     DISPLAY "STATUS.....: " SITUACION-PROVEEDOR.
+010100     DISPLAY "--------------------------".
+010200 
+010300 CONFIRMAR-Y-PROCESAR-BAJA.
+010400     DISPLAY "D = DEACTIVATE (RECOMMENDED, KEEPS HISTORY)".
+010500     DISPLAY "X = DELETE PERMANENTLY   N = NO CHANGE".
+010600     ACCEPT WS-RESPUESTA.
+010700     IF WS-RESPUESTA = "D" OR WS-RESPUESTA = "d"
+010800         PERFORM DESACTIVAR-PROVEEDOR
+010900     ELSE
+011000         IF WS-RESPUESTA = "X" OR WS-RESPUESTA = "x"
+011100             PERFORM CONFIRMAR-BORRADO-PERMANENTE
+011200         ELSE
+011300             DISPLAY "NO CHANGE MADE"
+011400         END-IF
+011500     END-IF.
+011600 
+011700 DESACTIVAR-PROVEEDOR.
+011800     MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SISTEMA.
+011900     MOVE "I" TO SITUACION-PROVEEDOR.
+012000     MOVE WS-CDT-FECHA TO FECHA-ULTIMO-CAMBIO-PROVEEDOR.
+012100     REWRITE REGISTRO-PROVEEDOR
+012200         INVALID KEY
+012300             DISPLAY "ERROR DEACTIVATING VENDOR RECORD"
+012400         NOT INVALID KEY
+012500             DISPLAY "VENDOR MARKED INACTIVE"
+012600             MOVE "BAJA" TO WS-ACCION-AUDITORIA
+012700             PERFORM ESCRIBIR-AUDITORIA
+012800     END-REWRITE.
+012900 
+013000 CONFIRMAR-BORRADO-PERMANENTE.
+013100     DISPLAY "PERMANENT DELETE CANNOT BE UNDONE. CONFIRM? (Y/N)".
+013200     ACCEPT WS-RESPUESTA.
+013300     IF WS-RESPUESTA = "Y" OR WS-RESPUESTA = "y"
+013400         MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SISTEMA
+013500         DELETE ARCHIVO-PROVEEDOR RECORD
+013600             INVALID KEY
+013700                 DISPLAY "ERROR DELETING VENDOR RECORD"
+013800             NOT INVALID KEY
+013900                 DISPLAY "VENDOR RECORD DELETED"
+014000                 MOVE "BAJA-PERM" TO WS-ACCION-AUDITORIA
+014100                 PERFORM ESCRIBIR-AUDITORIA
+014200         END-DELETE
+014300     ELSE
+014400         DISPLAY "NO CHANGE MADE"
+014500     END-IF.
+014600 
+014700 ESCRIBIR-AUDITORIA.
+014800     MOVE NUMERO-PROVEEDOR TO AUD-NUMERO-PROVEEDOR.
+014900     MOVE WS-OPERADOR-ID TO AUD-OPERADOR-ID.
+015000     MOVE WS-CDT-FECHA TO AUD-FECHA.
+015100     MOVE WS-CDT-HORA TO AUD-HORA.
+015200     MOVE WS-ACCION-AUDITORIA TO AUD-ACCION.
+015300     OPEN EXTEND ARCHIVO-AUDITORIA.
+015400     WRITE REGISTRO-AUDITORIA.
+015500     CLOSE ARCHIVO-AUDITORIA.
