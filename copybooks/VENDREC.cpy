@@ -0,0 +1,21 @@
+000100*------------------------------------------------
+000200* Vendor master record layout (ARCHIVO-PROVEEDOR)
+000300* Shared by all programs that read or write the
+000400* vendor master file.
+000500*------------------------------------------------
+000600 01  REGISTRO-PROVEEDOR.
+000700     05 NUMERO-PROVEEDOR PIC 9(5).
+000800     05 NOMBRE-PROVEEDOR PIC X(30).
+000900     05 DIRECCION-PROVEEDOR-1 PIC X(30).
+001000     05 DIRECCION-PROVEEDOR-2 PIC X(30).
+001100     05 CIUDAD-PROVEEDOR PIC X(20).
+001200     05 ESTADO-PROVEEDOR PIC X(2).
+001300     05 CODIGO-POSTAL-PROVEEDOR PIC X(10).
+001400     05 CONTACTO-PROVEEDOR PIC X(30).
+001500     05 TELEFONO-PROVEEDOR PIC X(15).
+001600     05 SITUACION-PROVEEDOR PIC X(1).
+001700         88 PROVEEDOR-ACTIVO VALUE "A".
+001800         88 PROVEEDOR-EN-ESPERA VALUE "H".
+001900         88 PROVEEDOR-INACTIVO VALUE "I".
+002000     05 FECHA-ALTA-PROVEEDOR PIC 9(8).
+002100     05 FECHA-ULTIMO-CAMBIO-PROVEEDOR PIC 9(8).
