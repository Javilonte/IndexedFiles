@@ -0,0 +1,11 @@
+000100*------------------------------------------------
+000200* Vendor audit log record layout (ARCHIVO-AUDITORIA)
+000300* One entry per successful ALTA/MODIFICACION/BAJA
+000400* against the vendor master file.
+000500*------------------------------------------------
+000600 01  REGISTRO-AUDITORIA.
+000700     05 AUD-NUMERO-PROVEEDOR PIC 9(5).
+000800     05 AUD-OPERADOR-ID PIC X(8).
+000900     05 AUD-FECHA PIC 9(8).
+001000     05 AUD-HORA PIC 9(6).
+001100     05 AUD-ACCION PIC X(13).
